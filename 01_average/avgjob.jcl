@@ -0,0 +1,42 @@
+//AVGJOB   JOB  (ACCTNO),'AVERAGE RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* SORTS THE INPUT DECK BY DEPARTMENT/ACCOUNT CODE (COLS 6-9)
+//* AHEAD OF AVERAGE SO THE CONTROL-BREAK REPORT SEES THE CODE
+//* IN ASCENDING SEQUENCE, THEN RUNS AVERAGE AGAINST THE SORTED
+//* DATASET AND ROUTES PRINT-FILE TO SYSOUT.
+//*
+//STEP010  EXEC PGM=SORT
+//SORTIN   DD  DSN=PROD.AVERAGE.CARDS,DISP=SHR
+//SORTOUT  DD  DSN=&&SRTCARDS,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD  *
+  SORT FIELDS=(6,4,CH,A)
+/*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=AVERAGE
+//CARDIN   DD  DSN=&&SRTCARDS,DISP=(OLD,DELETE)
+//PRNTOUT  DD  SYSOUT=A
+//REJECTS  DD  DSN=PROD.AVERAGE.REJECTS,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(2,2)),
+//             DCB=(RECFM=FB,LRECL=118,BLKSIZE=0)
+//DETAIL   DD  DSN=PROD.AVERAGE.DETAIL,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//EXTRACT  DD  DSN=PROD.AVERAGE.EXTRACT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(2,2)),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//CHECKPT  DD  DSN=&&CKPT,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=67,BLKSIZE=0)
+//DTLSCR   DD  DSN=&&DTLSCR,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//REJSCR   DD  DSN=&&REJSCR,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(2,2)),
+//             DCB=(RECFM=FB,LRECL=118,BLKSIZE=0)
+//CARRYFWD DD  DSN=PROD.AVERAGE.CARRYFWD,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
