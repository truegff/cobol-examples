@@ -20,10 +20,34 @@
 
        FILE-CONTROL.
 
-           SELECT CARD-FILE   ASSIGN TO STDIN
+           SELECT CARD-FILE   ASSIGN TO "CARDIN"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT PRINT-FILE  ASSIGN TO STDOUT. 
+           SELECT PRINT-FILE  ASSIGN TO "PRNTOUT".
+
+           SELECT REJECT-FILE ASSIGN TO "REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DETAIL-FILE ASSIGN TO "DETAIL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CARRY-FILE ASSIGN TO "CARRYFWD"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CARRY-RRN
+               FILE STATUS IS WS-CARRY-STATUS.
+
+           SELECT DETAIL-SCRATCH-FILE ASSIGN TO "DTLSCR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-SCRATCH-FILE ASSIGN TO "REJSCR"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
  03000 DATA DIVISION.
@@ -35,44 +59,665 @@
 
        01 INPUT-CARD.
            05 I-VALUE              PIC 999V99.
-           05 FILLER               PIC x(75).
+           05 DEPT-CODE            PIC 9(4).
+           05 FILLER               PIC X(71).
+
+       01 INPUT-CARD-TEXT REDEFINES INPUT-CARD.
+           05 I-VALUE-TEXT         PIC X(5).
+           05 FILLER               PIC X(75).
 
        FD PRINT-FILE
        LABEL RECORD IS OMITTED.
 
        01 OUTPUT-LINE.
-           05 FILLER               PIC x(15).
-           05 O-AVERAGE            PIC 999.9999.
+           05 FILLER               PIC X(15).
+           05 O-AVERAGE             PIC 999.9999.
            05 FILLER               PIC X(110).
 
+       01 OUTPUT-TEXT-LINE REDEFINES OUTPUT-LINE.
+           05 OT-TEXT               PIC X(133).
+
+       FD REJECT-FILE
+       LABEL RECORD IS OMITTED.
+
+       01 REJECT-RECORD.
+           05 REJ-CARD-IMAGE       PIC X(80).
+           05 FILLER               PIC X(2).
+           05 REJ-REASON-CODE      PIC X(4).
+           05 FILLER               PIC X(2).
+           05 REJ-REASON-TEXT      PIC X(30).
+
+       FD DETAIL-FILE
+       LABEL RECORD IS OMITTED.
+
+       01 DETAIL-LINE.
+           05 FILLER               PIC X(5).
+           05 DTL-TEXT             PIC X(60).
+
+       01 DETAIL-DATA-LINE REDEFINES DETAIL-LINE.
+           05 FILLER               PIC X(2).
+           05 DTL-SEQUENCE         PIC ZZZZ9.
+           05 FILLER               PIC X(4).
+           05 DTL-VALUE            PIC X(6).
+           05 FILLER               PIC X(3).
+           05 DTL-RUNNING-AVG      PIC ZZZ.9999.
+           05 FILLER               PIC X(20).
+
+       FD EXTRACT-FILE
+       LABEL RECORD IS OMITTED.
+
+       01 EXTRACT-RECORD.
+           05 EXT-RECORD-TYPE      PIC X.
+           05 EXT-RUN-DATE         PIC 9(6).
+           05 EXT-RECORD-COUNT     PIC 9(7).
+           05 EXT-ACCUMULATOR      PIC 9(9)V99.
+           05 EXT-AVERAGE          PIC 999.9999.
+           05 FILLER               PIC X(48).
+
+       FD CHECKPOINT-FILE
+       LABEL RECORD IS OMITTED.
+
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORD-COUNT     PIC 9(5).
+           05 CKPT-COUNTER          PIC 999.
+           05 CKPT-ACCUMULATOR      PIC 99999V99.
+           05 CKPT-REJECT-COUNTER   PIC 999.
+           05 CKPT-MIN-VALUE        PIC 999V99.
+           05 CKPT-MAX-VALUE        PIC 999V99.
+           05 CKPT-SUM-OF-SQUARES   PIC 9(9)V9999.
+           05 CKPT-DEPT-CODE        PIC 9(4).
+           05 CKPT-DEPT-COUNTER     PIC 999.
+           05 CKPT-DEPT-ACCUMULATOR PIC 99999V99.
+           05 CKPT-PAGE-NUMBER      PIC 999.
+           05 CKPT-DETAIL-LINE-CNT  PIC 99.
+           05 CKPT-DETAIL-TOT-LINES PIC 9(7).
+
+       FD CARRY-FILE
+       LABEL RECORD IS OMITTED.
+
+       01 CARRY-RECORD.
+           05 CARRY-PERIOD-KEY     PIC 9(4).
+           05 CARRY-COUNTER        PIC 9(7).
+           05 CARRY-ACCUMULATOR    PIC 9(9)V99.
+
+       FD DETAIL-SCRATCH-FILE
+       LABEL RECORD IS OMITTED.
+
+       01 DETAIL-SCRATCH-LINE      PIC X(65).
+
+       FD REJECT-SCRATCH-FILE
+       LABEL RECORD IS OMITTED.
+
+       01 REJECT-SCRATCH-RECORD    PIC X(118).
+
  03200 WORKING-STORAGE SECTION.
-       
+
          77 COUNTER                  PIC 999.
          77 ACCUMULATOR              PIC 99999V99.
+         77 REJECT-COUNTER           PIC 999.
+
+         77 WS-RECORDS-READ          PIC 9(5) VALUE ZERO.
+         77 WS-REJECT-REASON-CODE    PIC X(4).
+         77 WS-REJECT-REASON-TEXT    PIC X(30).
+
+         77 WS-SIZE-ERROR-SW         PIC X     VALUE 'N'.
+         77 WS-RUNNING-AVERAGE       PIC 999.9999.
+
+         77 MIN-VALUE                PIC 999V99 VALUE 999.99.
+         77 MAX-VALUE                PIC 999V99 VALUE ZERO.
+         77 SUM-OF-SQUARES           PIC 9(9)V9999 VALUE ZERO.
+         77 WS-VARIANCE              PIC 9(7)V9999 VALUE ZERO.
+         77 WS-STD-DEV               PIC 999.9999  VALUE ZERO.
+         77 WS-AVG-NUM               PIC 999V9999  VALUE ZERO.
+         77 WS-FINAL-AVERAGE         PIC 999.9999  VALUE ZERO.
+         77 WS-MEAN-SQUARE           PIC 9(7)V9999 VALUE ZERO.
+         77 WS-AVG-SQUARE            PIC 9(7)V9999 VALUE ZERO.
+
+         77 WS-FIRST-RECORD-SW       PIC X     VALUE 'Y'.
+         77 WS-PRIOR-DEPT-CODE       PIC 9(4)  VALUE ZERO.
+         77 DEPT-COUNTER             PIC 999   VALUE ZERO.
+         77 DEPT-ACCUMULATOR         PIC 99999V99 VALUE ZERO.
+         77 DEPT-AVERAGE             PIC 999.9999.
+         77 WS-DEPT-ACCUM-EDIT       PIC ZZZZ9.99.
+         77 WS-ACCUM-EDIT            PIC ZZZZ9.99.
+         77 WS-MIN-VALUE-EDIT        PIC ZZ9.99.
+         77 WS-MAX-VALUE-EDIT        PIC ZZ9.99.
+         77 WS-DTL-VALUE-EDIT        PIC ZZZ.99.
+
+         77 WS-CARRY-STATUS          PIC XX.
+         77 WS-CARRY-RRN             PIC 9(4)  VALUE ZERO.
+         77 WS-CARRY-RECORD-FOUND    PIC X     VALUE 'N'.
+         77 WS-PERIOD-KEY            PIC 9(4)  VALUE ZERO.
+         77 MTD-COUNTER              PIC 9(7)  VALUE ZERO.
+         77 MTD-ACCUMULATOR          PIC 9(9)V99 VALUE ZERO.
+         77 MTD-AVERAGE              PIC 999.9999 VALUE ZERO.
+
+         77 WS-CURRENT-DATE          PIC 9(6)  VALUE ZERO.
+
+         77 WS-CHECKPOINT-INTERVAL   PIC 999   VALUE 100.
+         77 WS-SINCE-CHECKPOINT      PIC 999   VALUE ZERO.
+         77 WS-RESTART-PARM          PIC X(20) VALUE SPACES.
+         77 WS-RESTART-SW            PIC X     VALUE 'N'.
+         77 WS-SKIP-COUNT            PIC 9(5)  VALUE ZERO.
+         77 WS-SKIP-INDEX            PIC 9(5)  VALUE ZERO.
+         77 WS-CARD-EOF-SW           PIC X     VALUE 'N'.
+         77 WS-RESTART-REQUESTED-SW  PIC X     VALUE 'N'.
+
+         77 WS-PAGE-NUMBER           PIC 999   VALUE ZERO.
+         77 WS-DETAIL-LINE-COUNT     PIC 99    VALUE ZERO.
+         77 WS-DETAIL-TOTAL-LINES    PIC 9(7)  VALUE ZERO.
+         77 WS-CHECKPOINT-FOUND-SW   PIC X     VALUE 'N'.
+         77 WS-TRUNC-INDEX           PIC 9(7)  VALUE ZERO.
+         77 WS-SCRATCH-EOF-SW        PIC X     VALUE 'N'.
 
 
  04000 PROCEDURE DIVISION.
            BEGIN.
                OPEN INPUT CARD-FILE.
                OPEN OUTPUT PRINT-FILE.
+               OPEN OUTPUT EXTRACT-FILE.
+
                MOVE ZEROS TO COUNTER.
                MOVE ZEROS TO ACCUMULATOR.
+               MOVE ZEROS TO REJECT-COUNTER.
+               MOVE ZEROS TO WS-RECORDS-READ.
+
+               ACCEPT WS-CURRENT-DATE FROM DATE.
+               ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+               IF WS-RESTART-PARM (1:7) = 'RESTART'
+                   MOVE 'Y' TO WS-RESTART-SW
+                   MOVE 'Y' TO WS-RESTART-REQUESTED-SW
+               END-IF.
+
+               IF WS-RESTART-SW = 'Y'
+                   PERFORM RESTART-FROM-CHECKPOINT
+               END-IF.
+
+               IF WS-CHECKPOINT-FOUND-SW NOT = 'Y'
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT DETAIL-FILE
+               END-IF.
+
+               PERFORM READ-CARRY-FORWARD.
+
+               IF WS-CHECKPOINT-FOUND-SW NOT = 'Y'
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+                   PERFORM WRITE-DETAIL-HEADER
+               END-IF.
 
        GET-A-VALUE.
+           IF WS-CARD-EOF-SW = 'Y'
+               GO TO FIND-AVERAGE
+           END-IF.
+
            READ CARD-FILE
-               AT END GO TO FIND-AVERAGE.
+               AT END
+                   MOVE 'Y' TO WS-CARD-EOF-SW
+                   GO TO FIND-AVERAGE
+           END-READ.
 
-           ADD I-VALUE TO ACCUMULATOR.
-           ADD 1       TO COUNTER.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM VALIDATE-VALUE.
+           PERFORM WRITE-DETAIL-LINE.
+           PERFORM CHECKPOINT-IF-DUE.
            GO TO GET-A-VALUE.
 
-       FIND-AVERAGE.
-           MOVE    SPACES TO OUTPUT-LINE.
-           DIVIDE ACCUMULATOR BY COUNTER GIVING O-AVERAGE.
-           WRITE OUTPUT-LINE
+       VALIDATE-VALUE.
+           IF I-VALUE NOT NUMERIC
+               MOVE 'NONN' TO WS-REJECT-REASON-CODE
+               MOVE 'NON-NUMERIC I-VALUE FIELD' TO WS-REJECT-REASON-TEXT
+               PERFORM REJECT-CARD
+           ELSE
+               PERFORM ACCUMULATE-VALUE
+           END-IF.
+
+       REJECT-CARD.
+           ADD 1 TO REJECT-COUNTER.
+           MOVE SPACES TO REJECT-RECORD.
+           MOVE INPUT-CARD TO REJ-CARD-IMAGE.
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT.
+           WRITE REJECT-RECORD.
+
+       ACCUMULATE-VALUE.
+           ADD I-VALUE TO ACCUMULATOR
+               ON SIZE ERROR
+                   PERFORM WRITE-SIZE-ERROR-WARNING
+           END-ADD.
+           ADD 1       TO COUNTER.
+           COMPUTE SUM-OF-SQUARES = SUM-OF-SQUARES + (I-VALUE * I-VALUE)
+               ON SIZE ERROR
+                   PERFORM WRITE-SIZE-ERROR-WARNING
+           END-COMPUTE.
+
+           IF COUNTER = 1
+               MOVE I-VALUE TO MIN-VALUE
+               MOVE I-VALUE TO MAX-VALUE
+           ELSE
+               IF I-VALUE < MIN-VALUE
+                   MOVE I-VALUE TO MIN-VALUE
+               END-IF
+               IF I-VALUE > MAX-VALUE
+                   MOVE I-VALUE TO MAX-VALUE
+               END-IF
+           END-IF.
+
+           PERFORM CONTROL-BREAK-CHECK.
+
+       CONTROL-BREAK-CHECK.
+           IF WS-FIRST-RECORD-SW = 'Y'
+               MOVE DEPT-CODE TO WS-PRIOR-DEPT-CODE
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+           ELSE
+               IF DEPT-CODE NOT = WS-PRIOR-DEPT-CODE
+                   PERFORM WRITE-MINOR-TOTAL
+                   MOVE DEPT-CODE TO WS-PRIOR-DEPT-CODE
+                   MOVE ZEROS TO DEPT-COUNTER
+                   MOVE ZEROS TO DEPT-ACCUMULATOR
+               END-IF
+           END-IF.
+
+           ADD 1       TO DEPT-COUNTER.
+           ADD I-VALUE TO DEPT-ACCUMULATOR
+               ON SIZE ERROR
+                   PERFORM WRITE-SIZE-ERROR-WARNING
+           END-ADD.
+
+       WRITE-MINOR-TOTAL.
+           IF DEPT-COUNTER NOT = ZERO
+               DIVIDE DEPT-ACCUMULATOR BY DEPT-COUNTER
+                   GIVING DEPT-AVERAGE ROUNDED
+                   ON SIZE ERROR
+                       PERFORM WRITE-SIZE-ERROR-WARNING
+               END-DIVIDE
+               MOVE DEPT-ACCUMULATOR TO WS-DEPT-ACCUM-EDIT
+               MOVE SPACES TO OUTPUT-TEXT-LINE
+               STRING 'DEPT ' WS-PRIOR-DEPT-CODE
+                   ' SUBTOTAL - CARDS: ' DEPT-COUNTER
+                   ' TOTAL: ' WS-DEPT-ACCUM-EDIT
+                   ' AVERAGE: ' DEPT-AVERAGE
+                   DELIMITED BY SIZE INTO OT-TEXT
+               WRITE OUTPUT-TEXT-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       WRITE-DETAIL-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE SPACES TO DETAIL-LINE.
+           STRING 'AVERAGE DETAIL LISTING' ' - PAGE '
+               WS-PAGE-NUMBER DELIMITED BY SIZE INTO DTL-TEXT.
+           WRITE DETAIL-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-DETAIL-TOTAL-LINES.
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE 'SEQ    VALUE  RUNNING-AVG' TO DTL-TEXT.
+           WRITE DETAIL-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-DETAIL-TOTAL-LINES.
+           MOVE ZERO TO WS-DETAIL-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-DETAIL-LINE-COUNT NOT < 60
+               PERFORM WRITE-DETAIL-HEADER
+           END-IF.
+
+           IF COUNTER = ZERO
+               MOVE ZEROS TO WS-RUNNING-AVERAGE
+           ELSE
+               DIVIDE ACCUMULATOR BY COUNTER
+                   GIVING WS-RUNNING-AVERAGE ROUNDED
+                   ON SIZE ERROR
+                       PERFORM WRITE-SIZE-ERROR-WARNING
+               END-DIVIDE
+           END-IF.
+
+           MOVE SPACES TO DETAIL-LINE.
+           MOVE WS-RECORDS-READ TO DTL-SEQUENCE.
+           IF I-VALUE NUMERIC
+               MOVE I-VALUE TO WS-DTL-VALUE-EDIT
+               MOVE WS-DTL-VALUE-EDIT TO DTL-VALUE
+           ELSE
+               MOVE I-VALUE-TEXT TO DTL-VALUE
+           END-IF.
+           MOVE WS-RUNNING-AVERAGE TO DTL-RUNNING-AVG.
+           WRITE DETAIL-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-DETAIL-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-TOTAL-LINES.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT NOT < WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORDS-READ     TO CKPT-RECORD-COUNT.
+           MOVE COUNTER             TO CKPT-COUNTER.
+           MOVE ACCUMULATOR         TO CKPT-ACCUMULATOR.
+           MOVE REJECT-COUNTER      TO CKPT-REJECT-COUNTER.
+           MOVE MIN-VALUE           TO CKPT-MIN-VALUE.
+           MOVE MAX-VALUE           TO CKPT-MAX-VALUE.
+           MOVE SUM-OF-SQUARES      TO CKPT-SUM-OF-SQUARES.
+           MOVE WS-PRIOR-DEPT-CODE  TO CKPT-DEPT-CODE.
+           MOVE DEPT-COUNTER        TO CKPT-DEPT-COUNTER.
+           MOVE DEPT-ACCUMULATOR    TO CKPT-DEPT-ACCUMULATOR.
+           MOVE WS-PAGE-NUMBER      TO CKPT-PAGE-NUMBER.
+           MOVE WS-DETAIL-LINE-COUNT TO CKPT-DETAIL-LINE-CNT.
+           MOVE WS-DETAIL-TOTAL-LINES TO CKPT-DETAIL-TOT-LINES.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       RESTART-FROM-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'N' TO WS-RESTART-SW.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-RESTART-SW = 'Y'
+               MOVE 'Y'                    TO WS-CHECKPOINT-FOUND-SW
+               MOVE CKPT-COUNTER           TO COUNTER
+               MOVE CKPT-ACCUMULATOR       TO ACCUMULATOR
+               MOVE CKPT-REJECT-COUNTER    TO REJECT-COUNTER
+               MOVE CKPT-MIN-VALUE         TO MIN-VALUE
+               MOVE CKPT-MAX-VALUE         TO MAX-VALUE
+               MOVE CKPT-SUM-OF-SQUARES    TO SUM-OF-SQUARES
+               MOVE CKPT-DEPT-CODE         TO WS-PRIOR-DEPT-CODE
+               MOVE CKPT-DEPT-COUNTER      TO DEPT-COUNTER
+               MOVE CKPT-DEPT-ACCUMULATOR  TO DEPT-ACCUMULATOR
+               MOVE CKPT-PAGE-NUMBER       TO WS-PAGE-NUMBER
+               MOVE CKPT-DETAIL-LINE-CNT   TO WS-DETAIL-LINE-COUNT
+               MOVE CKPT-DETAIL-TOT-LINES  TO WS-DETAIL-TOTAL-LINES
+               MOVE 'N'                    TO WS-FIRST-RECORD-SW
+               MOVE CKPT-RECORD-COUNT      TO WS-SKIP-COUNT
+               MOVE CKPT-RECORD-COUNT      TO WS-RECORDS-READ
+               PERFORM SKIP-TO-CHECKPOINT-POSITION
+               IF WS-CARD-EOF-SW = 'Y'
+                   PERFORM WRITE-RESTART-MISMATCH-WARNING
+               END-IF
+               PERFORM TRUNCATE-DETAIL-FILE
+               PERFORM TRUNCATE-REJECT-FILE
+           END-IF.
+
+           IF WS-RESTART-REQUESTED-SW = 'Y'
+               AND WS-CHECKPOINT-FOUND-SW NOT = 'Y'
+               PERFORM WRITE-RESTART-WARNING
+           END-IF.
+
+       TRUNCATE-DETAIL-FILE.
+           MOVE ZERO TO WS-TRUNC-INDEX.
+           MOVE 'N'  TO WS-SCRATCH-EOF-SW.
+           OPEN OUTPUT DETAIL-SCRATCH-FILE.
+           OPEN INPUT DETAIL-FILE.
+           PERFORM UNTIL WS-SCRATCH-EOF-SW = 'Y'
+                       OR WS-TRUNC-INDEX NOT < WS-DETAIL-TOTAL-LINES
+               READ DETAIL-FILE
+                   AT END MOVE 'Y' TO WS-SCRATCH-EOF-SW
+               END-READ
+               IF WS-SCRATCH-EOF-SW NOT = 'Y'
+                   MOVE DETAIL-LINE TO DETAIL-SCRATCH-LINE
+                   WRITE DETAIL-SCRATCH-LINE
+                   ADD 1 TO WS-TRUNC-INDEX
+               END-IF
+           END-PERFORM.
+           CLOSE DETAIL-FILE.
+           CLOSE DETAIL-SCRATCH-FILE.
+
+           MOVE 'N' TO WS-SCRATCH-EOF-SW.
+           OPEN OUTPUT DETAIL-FILE.
+           OPEN INPUT DETAIL-SCRATCH-FILE.
+           PERFORM UNTIL WS-SCRATCH-EOF-SW = 'Y'
+               READ DETAIL-SCRATCH-FILE
+                   AT END MOVE 'Y' TO WS-SCRATCH-EOF-SW
+               END-READ
+               IF WS-SCRATCH-EOF-SW NOT = 'Y'
+                   MOVE DETAIL-SCRATCH-LINE TO DETAIL-LINE
+                   WRITE DETAIL-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE DETAIL-SCRATCH-FILE.
+
+       TRUNCATE-REJECT-FILE.
+           MOVE ZERO TO WS-TRUNC-INDEX.
+           MOVE 'N'  TO WS-SCRATCH-EOF-SW.
+           OPEN OUTPUT REJECT-SCRATCH-FILE.
+           OPEN INPUT REJECT-FILE.
+           PERFORM UNTIL WS-SCRATCH-EOF-SW = 'Y'
+                       OR WS-TRUNC-INDEX NOT < REJECT-COUNTER
+               READ REJECT-FILE
+                   AT END MOVE 'Y' TO WS-SCRATCH-EOF-SW
+               END-READ
+               IF WS-SCRATCH-EOF-SW NOT = 'Y'
+                   MOVE REJECT-RECORD TO REJECT-SCRATCH-RECORD
+                   WRITE REJECT-SCRATCH-RECORD
+                   ADD 1 TO WS-TRUNC-INDEX
+               END-IF
+           END-PERFORM.
+           CLOSE REJECT-FILE.
+           CLOSE REJECT-SCRATCH-FILE.
+
+           MOVE 'N' TO WS-SCRATCH-EOF-SW.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN INPUT REJECT-SCRATCH-FILE.
+           PERFORM UNTIL WS-SCRATCH-EOF-SW = 'Y'
+               READ REJECT-SCRATCH-FILE
+                   AT END MOVE 'Y' TO WS-SCRATCH-EOF-SW
+               END-READ
+               IF WS-SCRATCH-EOF-SW NOT = 'Y'
+                   MOVE REJECT-SCRATCH-RECORD TO REJECT-RECORD
+                   WRITE REJECT-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE REJECT-SCRATCH-FILE.
+
+       WRITE-RESTART-WARNING.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           MOVE '*** WARNING - RESTART REQUESTED BUT NO CHECKPOINT'
+               TO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           MOVE '    FOUND - FULL DECK WILL BE REPROCESSED ***'
+               TO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-RESTART-MISMATCH-WARNING.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           MOVE '*** WARNING - CARD-FILE SHORTER THAN CHECKPOINT'
+               TO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           MOVE '    POSITION - POSSIBLE MISMATCHED RESTART DECK ***'
+               TO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+
+       SKIP-TO-CHECKPOINT-POSITION.
+           MOVE ZERO TO WS-SKIP-INDEX.
+           PERFORM WS-SKIP-COUNT TIMES
+               IF WS-CARD-EOF-SW NOT = 'Y'
+                   READ CARD-FILE
+                       AT END MOVE 'Y' TO WS-CARD-EOF-SW
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       READ-CARRY-FORWARD.
+           MOVE WS-CURRENT-DATE (1:4) TO WS-PERIOD-KEY.
+           MOVE 1 TO WS-CARRY-RRN.
+
+           OPEN I-O CARRY-FILE.
+           IF WS-CARRY-STATUS = '35'
+               OPEN OUTPUT CARRY-FILE
+               CLOSE CARRY-FILE
+               OPEN I-O CARRY-FILE
+           END-IF.
+
+           READ CARRY-FILE
+               INVALID KEY MOVE 'N' TO WS-CARRY-RECORD-FOUND.
+
+           IF WS-CARRY-STATUS = '00'
+               AND CARRY-PERIOD-KEY = WS-PERIOD-KEY
+               MOVE 'Y'               TO WS-CARRY-RECORD-FOUND
+               MOVE CARRY-COUNTER     TO MTD-COUNTER
+               MOVE CARRY-ACCUMULATOR TO MTD-ACCUMULATOR
+           ELSE
+               IF WS-CARRY-STATUS = '00'
+                   MOVE 'Y' TO WS-CARRY-RECORD-FOUND
+               ELSE
+                   MOVE 'N' TO WS-CARRY-RECORD-FOUND
+               END-IF
+               MOVE ZEROS TO MTD-COUNTER
+               MOVE ZEROS TO MTD-ACCUMULATOR
+           END-IF.
+
+       WRITE-CARRY-FORWARD.
+           ADD COUNTER TO MTD-COUNTER
+               ON SIZE ERROR
+                   PERFORM WRITE-SIZE-ERROR-WARNING
+           END-ADD.
+           ADD ACCUMULATOR TO MTD-ACCUMULATOR
+               ON SIZE ERROR
+                   PERFORM WRITE-SIZE-ERROR-WARNING
+           END-ADD.
+
+           MOVE WS-PERIOD-KEY   TO CARRY-PERIOD-KEY.
+           MOVE MTD-COUNTER     TO CARRY-COUNTER.
+           MOVE MTD-ACCUMULATOR TO CARRY-ACCUMULATOR.
+           MOVE 1 TO WS-CARRY-RRN.
+
+           IF WS-CARRY-RECORD-FOUND = 'Y'
+               REWRITE CARRY-RECORD
+           ELSE
+               WRITE CARRY-RECORD
+           END-IF.
+           CLOSE CARRY-FILE.
+
+       WRITE-MTD-LINE.
+           IF MTD-COUNTER = ZERO
+               MOVE ZEROS TO MTD-AVERAGE
+           ELSE
+               DIVIDE MTD-ACCUMULATOR BY MTD-COUNTER
+                   GIVING MTD-AVERAGE ROUNDED
+                   ON SIZE ERROR
+                       PERFORM WRITE-SIZE-ERROR-WARNING
+               END-DIVIDE
+           END-IF.
+
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           STRING 'MONTH-TO-DATE AVERAGE: ' MTD-AVERAGE
+               '  MTD CARDS: ' MTD-COUNTER
+               DELIMITED BY SIZE INTO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-EXTRACT-RECORDS.
+           MOVE SPACES TO EXTRACT-RECORD.
+           MOVE 'D'              TO EXT-RECORD-TYPE.
+           MOVE WS-CURRENT-DATE  TO EXT-RUN-DATE.
+           MOVE COUNTER          TO EXT-RECORD-COUNT.
+           MOVE ACCUMULATOR      TO EXT-ACCUMULATOR.
+           MOVE WS-FINAL-AVERAGE TO EXT-AVERAGE.
+           WRITE EXTRACT-RECORD.
+
+           MOVE SPACES TO EXTRACT-RECORD.
+           MOVE 'T'              TO EXT-RECORD-TYPE.
+           MOVE WS-CURRENT-DATE  TO EXT-RUN-DATE.
+           MOVE COUNTER          TO EXT-RECORD-COUNT.
+           MOVE ACCUMULATOR      TO EXT-ACCUMULATOR.
+           WRITE EXTRACT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE ACCUMULATOR TO WS-ACCUM-EDIT.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           STRING 'GRAND TOTAL - CARDS: ' COUNTER
+               ' TOTAL: ' WS-ACCUM-EDIT
+               ' AVERAGE: ' WS-FINAL-AVERAGE
+               DELIMITED BY SIZE INTO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-SIZE-ERROR-WARNING.
+           IF WS-SIZE-ERROR-SW = 'N'
+               MOVE 'Y' TO WS-SIZE-ERROR-SW
+               MOVE SPACES TO OUTPUT-TEXT-LINE
+               MOVE '*** WARNING - SIZE ERROR ON CALCULATION ***'
+                   TO OT-TEXT
+               WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+
+       WRITE-NO-DATA-LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           MOVE 'NO DATA - ZERO CARDS PROCESSED. AVERAGE NOT COMPUTED.'
+               TO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE
                AFTER ADVANCING 3 LINES.
 
+       WRITE-REJECT-COUNT-LINE.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           STRING 'CARDS REJECTED: ' REJECT-COUNTER
+               '  (SEE REJECT-FILE FOR DETAIL)'
+               DELIMITED BY SIZE INTO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-STATISTICS-LINE.
+           IF COUNTER = ZERO
+               MOVE ZEROS TO WS-VARIANCE
+               MOVE ZEROS TO WS-STD-DEV
+           ELSE
+               MOVE WS-FINAL-AVERAGE TO WS-AVG-NUM
+               COMPUTE WS-MEAN-SQUARE = SUM-OF-SQUARES / COUNTER
+               COMPUTE WS-AVG-SQUARE = WS-AVG-NUM * WS-AVG-NUM
+               COMPUTE WS-VARIANCE ROUNDED =
+                   WS-MEAN-SQUARE - WS-AVG-SQUARE
+                   ON SIZE ERROR
+                       PERFORM WRITE-SIZE-ERROR-WARNING
+                       MOVE ZEROS TO WS-VARIANCE
+               END-COMPUTE
+               COMPUTE WS-STD-DEV ROUNDED = FUNCTION SQRT (WS-VARIANCE)
+                   ON SIZE ERROR
+                       PERFORM WRITE-SIZE-ERROR-WARNING
+                       MOVE ZEROS TO WS-STD-DEV
+               END-COMPUTE
+           END-IF.
+
+           MOVE MIN-VALUE TO WS-MIN-VALUE-EDIT.
+           MOVE MAX-VALUE TO WS-MAX-VALUE-EDIT.
+           MOVE SPACES TO OUTPUT-TEXT-LINE.
+           STRING 'MINIMUM: ' WS-MIN-VALUE-EDIT
+               '  MAXIMUM: ' WS-MAX-VALUE-EDIT
+               '  STD DEV: ' WS-STD-DEV
+               DELIMITED BY SIZE INTO OT-TEXT.
+           WRITE OUTPUT-TEXT-LINE AFTER ADVANCING 1 LINE.
+
+       FIND-AVERAGE.
+           PERFORM WRITE-MINOR-TOTAL.
+
+           MOVE SPACES TO OUTPUT-LINE.
+           IF COUNTER = ZERO
+               PERFORM WRITE-NO-DATA-LINE
+           ELSE
+               DIVIDE ACCUMULATOR BY COUNTER GIVING O-AVERAGE ROUNDED
+                   ON SIZE ERROR
+                       PERFORM WRITE-SIZE-ERROR-WARNING
+               END-DIVIDE
+               MOVE O-AVERAGE TO WS-FINAL-AVERAGE
+               WRITE OUTPUT-LINE
+                   AFTER ADVANCING 3 LINES
+               MOVE SPACES TO DETAIL-LINE
+               STRING 'FINAL AVERAGE: ' WS-FINAL-AVERAGE
+                   DELIMITED BY SIZE INTO DTL-TEXT
+               WRITE DETAIL-LINE AFTER ADVANCING 2 LINES
+               PERFORM WRITE-GRAND-TOTAL
+               PERFORM WRITE-STATISTICS-LINE
+           END-IF.
+
+           PERFORM WRITE-REJECT-COUNT-LINE.
+           PERFORM WRITE-EXTRACT-RECORDS.
+           PERFORM WRITE-CARRY-FORWARD.
+           PERFORM WRITE-MTD-LINE.
+
        END-OF-JOB.
            CLOSE CARD-FILE.
            CLOSE PRINT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE DETAIL-FILE.
+           CLOSE EXTRACT-FILE.
            STOP RUN.
